@@ -0,0 +1,14 @@
+      ******************************************************************
+      *COPYBOOK: BLDGWS.CPY                                            *
+      *ABSTRACT: Shared WORKING-STORAGE record layout mirroring        *
+      *          ISAM-REC-IO (see BLDGREC.CPY), used by programs that  *
+      *          key/screen-capture a building room record.            *
+      ******************************************************************
+       01  WS-REC.
+           03  WS-KEY.
+               05  WS-BLDG         PIC X(7)        VALUE SPACES.
+               05  WS-ROOM         PIC X(5)        VALUE SPACES.
+           03  WS-SEATS            PIC X(4)        VALUE SPACES.
+           03  WS-ROOM-TYPE        PIC X(7)        VALUE SPACES.
+           03  WS-ADA              PIC X           VALUE SPACES.
+           03  WS-DEPT             PIC X(6)        VALUE SPACES.
