@@ -0,0 +1,157 @@
+      ******************************************************************
+      *PROGRAM : BLDG-UPD.CBL                                          *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 8/08/2026                                             *
+      *ABSTRACT: This program updates the seat count on an existing    *
+      *          room record in BUILDING-ISAM.DAT FILE                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLDG-UPD AS "BLDG-UPD" IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-BLDG-IO ASSIGN TO "../BUILDING-ISAM.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ISAM-IO-KEY
+                               FILE STATUS   IS WS-STAT.
+           SELECT AUDIT-FILE  ASSIGN TO "../BLDG-AUDIT.DAT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-AUD-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-BLDG-IO.
+           COPY BLDGREC.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           03  AUD-KEY.
+               05  AUD-BLDG        PIC X(7).
+               05  AUD-ROOM        PIC X(5).
+           03  AUD-OLD-SEATS       PIC X(4).
+           03  AUD-NEW-SEATS       PIC X(4).
+           03  AUD-ACTION          PIC X(6).
+           03  AUD-TIMESTAMP       PIC X(14).
+           03  AUD-OPERATOR        PIC X(8).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-RESP                 PIC X       VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-AUD-STAT             PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+           03  WS-OPERATOR             PIC X(8)    VALUE SPACES.
+           03  WS-OLD-SEATS            PIC X(4)    VALUE SPACES.
+
+           COPY BLDGWS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+           03  LINE 1 COL  1 VALUE 'BLDG-UPD'.
+           03  LINE 1 COL 37 VALUE "U of H".
+           03  LINE 1 COL 71 VALUE "2/13/2015".
+           03  LINE 2 COL 37 VALUE "BUILDING".
+       01  SCRN-OPERATOR-REQ.
+           03  LINE 03 COL 35                       VALUE 'OPERATOR:'.
+           03  LINE 03 COL 45 PIC X(8)  TO WS-OPERATOR AUTO.
+       01  SCRN-BLDG-REQ.
+           03  LINE 04 COL 35                       VALUE ' BUILDING:'.
+           03  LINE 04 COL 45 PIC X(7)  TO WS-BLDG  AUTO.
+           03  LINE 09 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-ROOM-REQ.
+           03  LINE 05 COL 35                       VALUE '     ROOM:'.
+           03  LINE 05 COL 45 PIC X(5)  TO WS-ROOM  AUTO.
+
+       01  SCRN-CUR-SEATS.
+           03  LINE 06 COL 35                       VALUE 'CUR SEATS:'.
+           03  LINE 06 COL 45 PIC X(4)  FROM WS-SEATS.
+
+       01  SCRN-BLDG-DATA.
+           03  LINE 07 COL 35                       VALUE 'NEW SEATS:'.
+           03  LINE 07 COL 45 PIC X(4)  TO WS-SEATS AUTO.
+
+       01  SCRN-ADD-ANOTHER.
+           03  LINE 11 COL 33                VALUE 'UPDATE ANOTHER?:'.
+           03  LINE 12 COL 33                     VALUE '(Y/N)'.
+           03  LINE 11 COL 45 PIC X  TO WS-CONT   AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+           OPEN I-O ISAM-BLDG-IO.
+           PERFORM 010-OPEN-AUDIT-FILE.
+           DISPLAY BLANK-SCREEN
+           DISPLAY SCRN-OPERATOR-REQ
+           ACCEPT  SCRN-OPERATOR-REQ
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-MSG
+               DISPLAY SCRN-BLDG-REQ
+               DISPLAY SCRN-ROOM-REQ
+               ACCEPT  SCRN-BLDG-REQ
+               ACCEPT  SCRN-ROOM-REQ
+               MOVE WS-KEY TO ISAM-IO-KEY
+               READ ISAM-BLDG-IO
+                   INVALID KEY
+                       MOVE   'ID NOT FOUND' TO WS-MSG
+                       DISPLAY SCRN-BLDG-REQ
+                   NOT INVALID KEY
+                       MOVE ISAM-IO-SEATS TO WS-SEATS
+                       MOVE ISAM-IO-SEATS TO WS-OLD-SEATS
+                       DISPLAY SCRN-CUR-SEATS
+                       PERFORM 060-ACCEPT-VALID-SEATS
+                       MOVE WS-SEATS TO ISAM-IO-SEATS
+                       REWRITE ISAM-REC-IO
+                           INVALID KEY
+                               MOVE   'UPDATE FAILED' TO WS-MSG
+                           NOT INVALID KEY
+                               STRING ISAM-IO-KEY ' UPDATED' INTO WS-MSG
+                               MOVE 'UPDATE' TO AUD-ACTION
+                               PERFORM 080-WRITE-AUDIT-REC
+                       END-REWRITE
+                       DISPLAY SCRN-BLDG-REQ
+               END-READ
+
+               DISPLAY SCRN-ADD-ANOTHER
+               ACCEPT  SCRN-ADD-ANOTHER
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
+                   DISPLAY SCRN-BLDG-REQ
+                   DISPLAY SCRN-ADD-ANOTHER
+                   ACCEPT  SCRN-ADD-ANOTHER
+               END-PERFORM
+           END-PERFORM.
+
+           CLOSE ISAM-BLDG-IO.
+           CLOSE AUDIT-FILE.
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       060-ACCEPT-VALID-SEATS.
+           DISPLAY SCRN-BLDG-DATA.
+           ACCEPT  SCRN-BLDG-DATA.
+           PERFORM UNTIL WS-SEATS IS NUMERIC
+               MOVE 'SEATS MUST BE NUMERIC' TO WS-MSG
+               DISPLAY SCRN-BLDG-REQ
+               DISPLAY SCRN-BLDG-DATA
+               ACCEPT  SCRN-BLDG-DATA
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       010-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUD-STAT = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+       080-WRITE-AUDIT-REC.
+           MOVE ISAM-IO-BLDG      TO AUD-BLDG.
+           MOVE ISAM-IO-ROOM      TO AUD-ROOM.
+           MOVE WS-OLD-SEATS      TO AUD-OLD-SEATS.
+           MOVE ISAM-IO-SEATS     TO AUD-NEW-SEATS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP.
+           MOVE WS-OPERATOR       TO AUD-OPERATOR.
+           WRITE AUDIT-REC.
