@@ -0,0 +1,147 @@
+      ******************************************************************
+      *PROGRAM : BLDG-INQ.CBL                                          *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 8/08/2026                                             *
+      *ABSTRACT: This program is a read-only browse/inquiry screen     *
+      *          against BUILDING-ISAM.DAT.  Staff key in              *
+      *          ISAM-IO-BLDG (ISAM-IO-ROOM is optional) and page      *
+      *          through all matching rooms using START/READ NEXT.    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLDG-INQ AS "BLDG-INQ" IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-BLDG-IO ASSIGN TO "../BUILDING-ISAM.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS ISAM-IO-KEY
+                               FILE STATUS   IS WS-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-BLDG-IO.
+           COPY BLDGREC.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-RESP                 PIC X       VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+           03  WS-MORE                 PIC X       VALUE 'Y'.
+           03  WS-FOUND-ANY            PIC X       VALUE 'N'.
+           03  WS-PROMPT                PIC X(13)  VALUE SPACES.
+
+           COPY BLDGWS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+           03  LINE 1 COL  1 VALUE 'BLDG-INQ'.
+           03  LINE 1 COL 37 VALUE "U of H".
+           03  LINE 1 COL 71 VALUE "2/13/2015".
+           03  LINE 2 COL 37 VALUE "BUILDING".
+       01  SCRN-BLDG-REQ.
+           03  LINE 04 COL 35                       VALUE ' BUILDING:'.
+           03  LINE 04 COL 45 PIC X(7)  TO WS-BLDG  AUTO.
+           03  LINE 09 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-ROOM-REQ.
+           03  LINE 05 COL 35                       VALUE '     ROOM:'.
+           03  LINE 05 COL 45 PIC X(5)  TO WS-ROOM  AUTO.
+           03  LINE 05 COL 51                       VALUE
+               '(BLANK FOR ALL ROOMS)'.
+
+       01  SCRN-BLDG-DATA.
+           03  LINE 06 COL 35                       VALUE '    SEATS:'.
+           03  LINE 06 COL 45 PIC X(4)  FROM WS-SEATS.
+           03  LINE 07 COL 35                       VALUE 'ROOM TYPE:'.
+           03  LINE 07 COL 45 PIC X(7)  FROM WS-ROOM-TYPE.
+           03  LINE 08 COL 35                       VALUE ' ADA FLAG:'.
+           03  LINE 08 COL 45 PIC X     FROM WS-ADA.
+           03  LINE 10 COL 35                       VALUE '     DEPT:'.
+           03  LINE 10 COL 45 PIC X(6)  FROM WS-DEPT.
+
+       01  SCRN-CONTINUE.
+           03  LINE 11 COL 33 PIC X(13) FROM WS-PROMPT.
+           03  LINE 12 COL 33                     VALUE '(Y/N)'.
+           03  LINE 11 COL 45 PIC X  TO WS-RESP   AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+           OPEN INPUT ISAM-BLDG-IO.
+           DISPLAY BLANK-SCREEN
+           PERFORM UNTIL WS-CONT = 'n' OR 'N'
+               MOVE SPACES TO WS-MSG
+               DISPLAY SCRN-BLDG-REQ
+               DISPLAY SCRN-ROOM-REQ
+               ACCEPT  SCRN-BLDG-REQ
+               ACCEPT  SCRN-ROOM-REQ
+               PERFORM 100-BROWSE-BUILDING
+               IF WS-FOUND-ANY = 'N'
+                   MOVE 'NO MATCHING ROOMS FOUND' TO WS-MSG
+                   DISPLAY SCRN-BLDG-REQ
+               END-IF
+               MOVE 'SEARCH AGAIN?' TO WS-PROMPT
+               DISPLAY SCRN-CONTINUE
+               ACCEPT  SCRN-CONTINUE
+               MOVE WS-RESP TO WS-CONT
+               PERFORM UNTIL WS-CONT = 'y' OR 'Y' OR 'n' OR 'N'
+                   MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
+                   DISPLAY SCRN-BLDG-REQ
+                   DISPLAY SCRN-CONTINUE
+                   ACCEPT  SCRN-CONTINUE
+                   MOVE WS-RESP TO WS-CONT
+               END-PERFORM
+           END-PERFORM.
+
+           CLOSE ISAM-BLDG-IO.
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       100-BROWSE-BUILDING.
+           MOVE 'N' TO WS-FOUND-ANY.
+           MOVE 'Y' TO WS-MORE.
+           MOVE WS-BLDG TO ISAM-IO-BLDG.
+           MOVE WS-ROOM TO ISAM-IO-ROOM.
+           START ISAM-BLDG-IO KEY IS >= ISAM-IO-KEY
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE
+           END-START.
+           PERFORM UNTIL WS-MORE = 'n' OR 'N'
+               READ ISAM-BLDG-IO NEXT RECORD
+                   AT END
+                       MOVE 'N' TO WS-MORE
+               END-READ
+               IF WS-MORE = 'Y' OR 'y'
+                   IF ISAM-IO-BLDG NOT = WS-BLDG
+                       MOVE 'N' TO WS-MORE
+                   ELSE
+                       MOVE 'Y' TO WS-FOUND-ANY
+                       MOVE ISAM-IO-ROOM      TO WS-ROOM
+                       MOVE ISAM-IO-SEATS     TO WS-SEATS
+                       MOVE ISAM-IO-ROOM-TYPE TO WS-ROOM-TYPE
+                       MOVE ISAM-IO-ADA       TO WS-ADA
+                       MOVE ISAM-IO-DEPT      TO WS-DEPT
+                       MOVE SPACES TO WS-MSG
+                       DISPLAY SCRN-BLDG-REQ
+                       DISPLAY SCRN-ROOM-REQ
+                       DISPLAY SCRN-BLDG-DATA
+                       MOVE 'NEXT RECORD?' TO WS-PROMPT
+                       DISPLAY SCRN-CONTINUE
+                       ACCEPT  SCRN-CONTINUE
+                       MOVE WS-RESP TO WS-MORE
+                       PERFORM UNTIL WS-MORE = 'y' OR 'Y'
+                                       OR 'n' OR 'N'
+                           MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
+                           DISPLAY SCRN-BLDG-REQ
+                           DISPLAY SCRN-CONTINUE
+                           ACCEPT  SCRN-CONTINUE
+                           MOVE WS-RESP TO WS-MORE
+                       END-PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
