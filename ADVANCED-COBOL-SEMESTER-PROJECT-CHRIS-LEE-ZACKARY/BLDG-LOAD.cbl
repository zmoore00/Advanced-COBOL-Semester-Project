@@ -0,0 +1,268 @@
+      ******************************************************************
+      *PROGRAM : BLDG-LOAD.CBL                                         *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 8/08/2026                                             *
+      *ABSTRACT: Nightly batch loader that reads a fixed-width extract *
+      *          from Facilities and mass-loads/updates               *
+      *          BUILDING-ISAM.DAT, writing a control report of        *
+      *          adds/updates/rejects.                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLDG-LOAD AS "BLDG-LOAD" IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-BLDG-IO ASSIGN TO "../BUILDING-ISAM.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ISAM-IO-KEY
+                               FILE STATUS   IS WS-STAT.
+           SELECT FEED-FILE   ASSIGN TO "../FACILITIES-FEED.DAT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-FEED-STAT.
+           SELECT CTL-RPT     ASSIGN TO "BLDG-LOAD.OUT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-CTL-STAT.
+           SELECT CKP-FILE    ASSIGN TO "BLDG-LOAD.CKP"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-CKP-STAT.
+           SELECT AUDIT-FILE  ASSIGN TO "../BLDG-AUDIT.DAT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-AUD-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-BLDG-IO.
+           COPY BLDGREC.
+
+       FD  FEED-FILE.
+       01  FEED-REC.
+           03  FEED-BLDG           PIC X(7).
+           03  FEED-ROOM           PIC X(5).
+           03  FEED-SEATS          PIC X(4).
+
+       FD  CTL-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CTL-LINE                   PIC X(80).
+
+       FD  CKP-FILE.
+       01  CKP-REC.
+           03  CKP-LAST-KEY            PIC X(12).
+           03  CKP-REC-COUNT           PIC 9(7).
+           03  CKP-ADD-COUNT           PIC 9(7).
+           03  CKP-UPD-COUNT           PIC 9(7).
+           03  CKP-REJ-COUNT           PIC 9(7).
+           03  CKP-COMPLETE            PIC X.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           03  AUD-KEY.
+               05  AUD-BLDG        PIC X(7).
+               05  AUD-ROOM        PIC X(5).
+           03  AUD-OLD-SEATS       PIC X(4).
+           03  AUD-NEW-SEATS       PIC X(4).
+           03  AUD-ACTION          PIC X(6).
+           03  AUD-TIMESTAMP       PIC X(14).
+           03  AUD-OPERATOR        PIC X(8).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-FEED-STAT            PIC XX      VALUE SPACES.
+           03  WS-CTL-STAT             PIC XX      VALUE SPACES.
+           03  WS-CKP-STAT             PIC XX      VALUE SPACES.
+           03  WS-AUD-STAT             PIC XX      VALUE SPACES.
+           03  WS-EOF                  PIC X       VALUE 'N'.
+           03  WS-REC-VALID            PIC X       VALUE 'Y'.
+           03  WS-SEEN-SPACE           PIC X       VALUE 'N'.
+           03  WS-IDX                  PIC 9(2)    VALUE ZERO.
+           03  WS-LAST-KEY             PIC X(12)   VALUE SPACES.
+           03  WS-OPERATOR             PIC X(8)    VALUE 'BLDGLOAD'.
+           03  WS-OLD-SEATS            PIC X(4)    VALUE SPACES.
+
+       01  WS-COUNTS.
+           03  WS-ADD-COUNT            PIC 9(7)    VALUE ZERO.
+           03  WS-UPD-COUNT            PIC 9(7)    VALUE ZERO.
+           03  WS-REJ-COUNT            PIC 9(7)    VALUE ZERO.
+
+       01  WS-CHECKPOINT-VARS.
+           03  WS-CKP-INTERVAL         PIC 9(4)    VALUE 100.
+           03  WS-RECS-SINCE-CKP       PIC 9(4)    VALUE ZERO.
+           03  WS-TOTAL-PROCESSED      PIC 9(7)    VALUE ZERO.
+           03  WS-RESUME-COUNT         PIC 9(7)    VALUE ZERO.
+           03  WS-SKIP-IDX             PIC 9(7)    VALUE ZERO.
+
+           COPY BLDGWS.
+
+       01  WS-HDR.
+           03  FILLER                  PIC X(40)   VALUE
+               'FACILITIES FEED LOAD - CONTROL REPORT'.
+
+       01  WS-COUNT-LINE.
+           03  FILLER                  PIC X(16)   VALUE SPACES.
+           03  CTL-LABEL               PIC X(10).
+           03  CTL-COUNT               PIC ZZZ,ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+           PERFORM 020-CHECK-PRIOR-CHECKPOINT.
+           OPEN I-O   ISAM-BLDG-IO.
+           OPEN INPUT FEED-FILE.
+           OPEN OUTPUT CTL-RPT.
+           PERFORM 010-OPEN-AUDIT-FILE.
+           WRITE CTL-LINE FROM WS-HDR.
+           IF WS-RESUME-COUNT > ZERO
+               PERFORM 030-SKIP-RESUMED-RECS
+           END-IF.
+           PERFORM 100-READ-FEED-REC.
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM 200-PROCESS-FEED-REC
+               ADD 1 TO WS-RECS-SINCE-CKP
+               IF WS-RECS-SINCE-CKP >= WS-CKP-INTERVAL
+                   MOVE 'N' TO CKP-COMPLETE
+                   PERFORM 500-WRITE-CHECKPOINT
+                   MOVE ZERO TO WS-RECS-SINCE-CKP
+               END-IF
+               PERFORM 100-READ-FEED-REC
+           END-PERFORM.
+           MOVE 'Y' TO CKP-COMPLETE.
+           PERFORM 500-WRITE-CHECKPOINT.
+           PERFORM 300-WRITE-CONTROL-TOTALS.
+           CLOSE ISAM-BLDG-IO.
+           CLOSE FEED-FILE.
+           CLOSE CTL-RPT.
+           CLOSE AUDIT-FILE.
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       010-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUD-STAT = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+       020-CHECK-PRIOR-CHECKPOINT.
+           MOVE ZERO TO WS-RESUME-COUNT.
+           OPEN INPUT CKP-FILE.
+           IF WS-CKP-STAT NOT = '35'
+               READ CKP-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKP-COMPLETE NOT = 'Y'
+                           MOVE CKP-REC-COUNT TO WS-RESUME-COUNT
+                           MOVE CKP-LAST-KEY  TO WS-LAST-KEY
+                           MOVE CKP-ADD-COUNT TO WS-ADD-COUNT
+                           MOVE CKP-UPD-COUNT TO WS-UPD-COUNT
+                           MOVE CKP-REJ-COUNT TO WS-REJ-COUNT
+                       END-IF
+               END-READ
+               CLOSE CKP-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+       030-SKIP-RESUMED-RECS.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESUME-COUNT
+               PERFORM 100-READ-FEED-REC
+               IF WS-EOF = 'Y'
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           MOVE WS-RESUME-COUNT TO WS-TOTAL-PROCESSED.
+      *-----------------------------------------------------------------
+       100-READ-FEED-REC.
+           READ FEED-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+      *-----------------------------------------------------------------
+       200-PROCESS-FEED-REC.
+           MOVE FEED-BLDG  TO WS-BLDG.
+           MOVE FEED-ROOM  TO WS-ROOM.
+           MOVE FEED-SEATS TO WS-SEATS.
+           PERFORM 400-VALIDATE-FEED-REC.
+           IF WS-REC-VALID = 'N'
+               ADD 1 TO WS-REJ-COUNT
+           ELSE
+               MOVE WS-KEY TO ISAM-IO-KEY
+               READ ISAM-BLDG-IO
+                   INVALID KEY
+                       MOVE WS-SEATS TO ISAM-IO-SEATS
+                       MOVE SPACES   TO ISAM-IO-ROOM-TYPE
+                       MOVE SPACES   TO ISAM-IO-ADA
+                       MOVE SPACES   TO ISAM-IO-DEPT
+                       WRITE ISAM-REC-IO
+                           INVALID KEY
+                               ADD 1 TO WS-REJ-COUNT
+                           NOT INVALID KEY
+                               ADD 1 TO WS-ADD-COUNT
+                               MOVE WS-KEY TO WS-LAST-KEY
+                               MOVE SPACES TO WS-OLD-SEATS
+                               MOVE 'ADD'  TO AUD-ACTION
+                               PERFORM 080-WRITE-AUDIT-REC
+                       END-WRITE
+                   NOT INVALID KEY
+                       MOVE ISAM-IO-SEATS TO WS-OLD-SEATS
+                       MOVE WS-SEATS TO ISAM-IO-SEATS
+                       REWRITE ISAM-REC-IO
+                           INVALID KEY
+                               ADD 1 TO WS-REJ-COUNT
+                           NOT INVALID KEY
+                               ADD 1 TO WS-UPD-COUNT
+                               MOVE WS-KEY TO WS-LAST-KEY
+                               MOVE 'UPDATE' TO AUD-ACTION
+                               PERFORM 080-WRITE-AUDIT-REC
+                       END-REWRITE
+               END-READ
+           END-IF.
+           ADD 1 TO WS-TOTAL-PROCESSED.
+      *-----------------------------------------------------------------
+       300-WRITE-CONTROL-TOTALS.
+           MOVE 'ADDS:'    TO CTL-LABEL.
+           MOVE WS-ADD-COUNT TO CTL-COUNT.
+           WRITE CTL-LINE FROM WS-COUNT-LINE.
+           MOVE 'UPDATES:' TO CTL-LABEL.
+           MOVE WS-UPD-COUNT TO CTL-COUNT.
+           WRITE CTL-LINE FROM WS-COUNT-LINE.
+           MOVE 'REJECTS:' TO CTL-LABEL.
+           MOVE WS-REJ-COUNT TO CTL-COUNT.
+           WRITE CTL-LINE FROM WS-COUNT-LINE.
+      *-----------------------------------------------------------------
+       500-WRITE-CHECKPOINT.
+           MOVE WS-LAST-KEY        TO CKP-LAST-KEY.
+           MOVE WS-TOTAL-PROCESSED TO CKP-REC-COUNT.
+           MOVE WS-ADD-COUNT       TO CKP-ADD-COUNT.
+           MOVE WS-UPD-COUNT       TO CKP-UPD-COUNT.
+           MOVE WS-REJ-COUNT       TO CKP-REJ-COUNT.
+           OPEN OUTPUT CKP-FILE.
+           WRITE CKP-REC.
+           CLOSE CKP-FILE.
+      *-----------------------------------------------------------------
+       080-WRITE-AUDIT-REC.
+           MOVE ISAM-IO-BLDG      TO AUD-BLDG.
+           MOVE ISAM-IO-ROOM      TO AUD-ROOM.
+           MOVE WS-OLD-SEATS      TO AUD-OLD-SEATS.
+           MOVE ISAM-IO-SEATS     TO AUD-NEW-SEATS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP.
+           MOVE WS-OPERATOR       TO AUD-OPERATOR.
+           WRITE AUDIT-REC.
+      *-----------------------------------------------------------------
+       400-VALIDATE-FEED-REC.
+           MOVE 'Y' TO WS-REC-VALID.
+           MOVE 'N' TO WS-SEEN-SPACE.
+           IF WS-BLDG = SPACES OR WS-SEATS NOT NUMERIC
+               MOVE 'N' TO WS-REC-VALID
+           ELSE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > 7
+                   IF WS-BLDG(WS-IDX:1) = SPACE
+                       MOVE 'Y' TO WS-SEEN-SPACE
+                   ELSE
+                       IF WS-SEEN-SPACE = 'Y'
+                           MOVE 'N' TO WS-REC-VALID
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
