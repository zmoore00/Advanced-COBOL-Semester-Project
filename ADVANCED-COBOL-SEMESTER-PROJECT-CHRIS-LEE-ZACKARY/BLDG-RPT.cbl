@@ -0,0 +1,132 @@
+      ******************************************************************
+      *PROGRAM : BLDG-RPT.CBL                                          *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 8/08/2026                                             *
+      *ABSTRACT: This program reads BUILDING-ISAM.DAT sequentially by  *
+      *          ISAM-IO-KEY and prints a room list grouped by         *
+      *          ISAM-IO-BLDG, with a seat subtotal per building and   *
+      *          a grand total at the bottom.                         *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLDG-RPT AS "BLDG-RPT" IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-BLDG-IO ASSIGN TO "../BUILDING-ISAM.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS SEQUENTIAL
+                               RECORD KEY    IS ISAM-IO-KEY
+                               FILE STATUS   IS WS-STAT.
+           SELECT RPT-FILE    ASSIGN TO "BLDG-RPT.OUT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-RPT-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-BLDG-IO.
+           COPY BLDGREC.
+
+       FD  RPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                   PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-RPT-STAT             PIC XX      VALUE SPACES.
+           03  WS-EOF                  PIC X       VALUE 'N'.
+           03  WS-FIRST-REC            PIC X       VALUE 'Y'.
+
+       01  WS-TOTALS.
+           03  WS-BLDG-SUB             PIC 9(7)    VALUE ZERO.
+           03  WS-GRAND-TOTAL          PIC 9(9)    VALUE ZERO.
+           03  WS-SEATS-NUM            PIC 9(4)    VALUE ZERO.
+           03  WS-PREV-BLDG            PIC X(7)    VALUE SPACES.
+
+       01  WS-HDR1.
+           03  FILLER                  PIC X(30)   VALUE
+               'ROOM CAPACITY SUMMARY REPORT'.
+
+       01  WS-HDR2.
+           03  FILLER                  PIC X(7)    VALUE 'BLDG'.
+           03  FILLER                  PIC X(8)    VALUE SPACES.
+           03  FILLER                  PIC X(5)    VALUE 'ROOM'.
+           03  FILLER                  PIC X(7)    VALUE SPACES.
+           03  FILLER                  PIC X(5)    VALUE 'SEATS'.
+
+       01  WS-DETAIL-LINE.
+           03  DTL-BLDG                PIC X(7).
+           03  FILLER                  PIC X(8)    VALUE SPACES.
+           03  DTL-ROOM                PIC X(5).
+           03  FILLER                  PIC X(7)    VALUE SPACES.
+           03  DTL-SEATS               PIC ZZZ9.
+
+       01  WS-SUBTOTAL-LINE.
+           03  FILLER                  PIC X(10)   VALUE SPACES.
+           03  FILLER                  PIC X(16)   VALUE
+               'BUILDING TOTAL:'.
+           03  STL-BLDG                PIC X(7).
+           03  FILLER                  PIC X(2)    VALUE SPACES.
+           03  STL-SEATS               PIC ZZZ,ZZ9.
+
+       01  WS-GRAND-TOTAL-LINE.
+           03  FILLER                  PIC X(10)   VALUE SPACES.
+           03  FILLER                  PIC X(16)   VALUE
+               'GRAND TOTAL:    '.
+           03  GTL-SEATS               PIC ZZZ,ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+           OPEN INPUT ISAM-BLDG-IO.
+           OPEN OUTPUT RPT-FILE.
+           WRITE RPT-LINE FROM WS-HDR1.
+           WRITE RPT-LINE FROM WS-HDR2.
+           PERFORM 100-READ-NEXT-ROOM.
+           PERFORM UNTIL WS-EOF = 'Y'
+               PERFORM 200-PROCESS-ROOM
+               PERFORM 100-READ-NEXT-ROOM
+           END-PERFORM.
+           IF WS-FIRST-REC = 'N'
+               PERFORM 300-WRITE-SUBTOTAL
+           END-IF.
+           MOVE WS-GRAND-TOTAL TO GTL-SEATS.
+           WRITE RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+           CLOSE ISAM-BLDG-IO.
+           CLOSE RPT-FILE.
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       100-READ-NEXT-ROOM.
+           READ ISAM-BLDG-IO NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+      *-----------------------------------------------------------------
+       200-PROCESS-ROOM.
+           IF WS-FIRST-REC = 'Y'
+               MOVE ISAM-IO-BLDG TO WS-PREV-BLDG
+               MOVE 'N' TO WS-FIRST-REC
+           ELSE
+               IF ISAM-IO-BLDG NOT = WS-PREV-BLDG
+                   PERFORM 300-WRITE-SUBTOTAL
+                   MOVE ISAM-IO-BLDG TO WS-PREV-BLDG
+                   MOVE ZERO TO WS-BLDG-SUB
+               END-IF
+           END-IF.
+           MOVE ZERO TO WS-SEATS-NUM.
+           IF ISAM-IO-SEATS IS NUMERIC
+               MOVE ISAM-IO-SEATS TO WS-SEATS-NUM
+           END-IF.
+           ADD WS-SEATS-NUM TO WS-BLDG-SUB.
+           ADD WS-SEATS-NUM TO WS-GRAND-TOTAL.
+           MOVE ISAM-IO-BLDG TO DTL-BLDG.
+           MOVE ISAM-IO-ROOM TO DTL-ROOM.
+           MOVE WS-SEATS-NUM TO DTL-SEATS.
+           WRITE RPT-LINE FROM WS-DETAIL-LINE.
+      *-----------------------------------------------------------------
+       300-WRITE-SUBTOTAL.
+           MOVE WS-PREV-BLDG TO STL-BLDG.
+           MOVE WS-BLDG-SUB  TO STL-SEATS.
+           WRITE RPT-LINE FROM WS-SUBTOTAL-LINE.
