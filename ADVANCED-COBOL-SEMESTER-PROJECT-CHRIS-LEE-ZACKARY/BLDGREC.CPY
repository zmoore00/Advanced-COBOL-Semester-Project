@@ -0,0 +1,13 @@
+      ******************************************************************
+      *COPYBOOK: BLDGREC.CPY                                           *
+      *ABSTRACT: Shared FD record layout for BUILDING-ISAM.DAT, used   *
+      *          by every program that opens ISAM-BLDG-IO.             *
+      ******************************************************************
+       01  ISAM-REC-IO.
+           03  ISAM-IO-KEY.
+               05  ISAM-IO-BLDG      PIC X(7).
+               05  ISAM-IO-ROOM      PIC X(5).
+           03  ISAM-IO-SEATS         PIC X(4).
+           03  ISAM-IO-ROOM-TYPE     PIC X(7).
+           03  ISAM-IO-ADA           PIC X.
+           03  ISAM-IO-DEPT          PIC X(6).
