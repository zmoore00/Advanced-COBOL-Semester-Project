@@ -10,35 +10,48 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.                                                    
-           SELECT ISAM-BLDG-IO ASSIGN TO "../BUILDING-ISAM.DAT"         
+           SELECT ISAM-BLDG-IO ASSIGN TO "../BUILDING-ISAM.DAT"
                                ORGANIZATION  IS INDEXED
-                               ACCESS        IS RANDOM    
+                               ACCESS        IS RANDOM
                                RECORD KEY    IS ISAM-IO-KEY
                                FILE STATUS   IS WS-STAT.
-      *----------------------------------------------------------------- 
+           SELECT AUDIT-FILE  ASSIGN TO "../BLDG-AUDIT.DAT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-AUD-STAT.
+      *-----------------------------------------------------------------
        DATA DIVISION.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        FILE SECTION.
        FD  ISAM-BLDG-IO.
-       01  ISAM-REC-IO.
-           03  ISAM-IO-KEY.
-               05  ISAM-IO-BLDG PIC X(7).
-               05  ISAM-IO-ROOM PIC X(5).
-           03  ISAM-IO-SEATS    PIC X(4).
-      *----------------------------------------------------------------- 
+           COPY BLDGREC.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           03  AUD-KEY.
+               05  AUD-BLDG        PIC X(7).
+               05  AUD-ROOM        PIC X(5).
+           03  AUD-OLD-SEATS       PIC X(4).
+           03  AUD-NEW-SEATS       PIC X(4).
+           03  AUD-ACTION          PIC X(6).
+           03  AUD-TIMESTAMP       PIC X(14).
+           03  AUD-OPERATOR        PIC X(8).
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
            03  WS-MSG                  PIC X(40)   VALUE SPACES.
            03  WS-RESP                 PIC X       VALUE SPACES.
            03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-AUD-STAT             PIC XX      VALUE SPACES.
            03  WS-CONT                 PIC X       VALUE 'Y'.
-               
-       01  WS-REC.
-           03  WS-KEY.
-               05  WS-BLDG     PIC X(7)        VALUE SPACES.
-               05  WS-ROOM     PIC X(5)        VALUE SPACES.
-           03  WS-SEATS        PIC X(4)        VALUE SPACES.
-      *----------------------------------------------------------------- 
+           03  WS-BLDG-VALID           PIC X       VALUE 'Y'.
+           03  WS-SEEN-SPACE           PIC X       VALUE 'N'.
+           03  WS-IDX                  PIC 9(2)    VALUE ZERO.
+           03  WS-OPERATOR             PIC X(8)    VALUE SPACES.
+           03  WS-OLD-SEATS            PIC X(4)    VALUE SPACES.
+           03  WS-DATA-VALID           PIC X       VALUE 'Y'.
+
+           COPY BLDGWS.
+      *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
@@ -46,6 +59,9 @@
            03  LINE 1 COL 37 VALUE "U of H".
            03  LINE 1 COL 71 VALUE "2/13/2015".
            03  LINE 2 COL 37 VALUE "BUILDING".
+       01  SCRN-OPERATOR-REQ.
+           03  LINE 03 COL 35                       VALUE 'OPERATOR:'.
+           03  LINE 03 COL 45 PIC X(8)  TO WS-OPERATOR AUTO.
        01  SCRN-BLDG-REQ.
            03  LINE 04 COL 35                       VALUE ' BUILDING:'.
            03  LINE 04 COL 45 PIC X(7)  TO WS-BLDG  AUTO.
@@ -58,7 +74,13 @@
        01  SCRN-BLDG-DATA.
            03  LINE 06 COL 35                       VALUE '    SEATS:'.
            03  LINE 06 COL 45 PIC X(4)  TO WS-SEATS AUTO.
-           
+           03  LINE 07 COL 35                       VALUE 'ROOM TYPE:'.
+           03  LINE 07 COL 45 PIC X(7)  TO WS-ROOM-TYPE AUTO.
+           03  LINE 08 COL 35                       VALUE ' ADA FLAG:'.
+           03  LINE 08 COL 45 PIC X     TO WS-ADA   AUTO.
+           03  LINE 10 COL 35                       VALUE '     DEPT:'.
+           03  LINE 10 COL 45 PIC X(6)  TO WS-DEPT  AUTO.
+
        01  SCRN-ADD-ANOTHER.
            03  LINE 11 COL 33                     VALUE 'ADD ANOTHER?:'.
            03  LINE 12 COL 33                     VALUE '(Y/N)'.
@@ -67,27 +89,48 @@
        PROCEDURE DIVISION.
        000-MAIN-MODULE.
            OPEN I-O ISAM-BLDG-IO.
+           PERFORM 010-OPEN-AUDIT-FILE.
            DISPLAY BLANK-SCREEN
+           DISPLAY SCRN-OPERATOR-REQ
+           ACCEPT  SCRN-OPERATOR-REQ
            PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-MSG
                DISPLAY SCRN-BLDG-REQ
                DISPLAY SCRN-ROOM-REQ
                DISPLAY SCRN-BLDG-DATA
                ACCEPT  SCRN-BLDG-REQ
                ACCEPT  SCRN-ROOM-REQ
+               PERFORM 050-VALIDATE-BLDG
+               PERFORM UNTIL WS-BLDG-VALID = 'Y'
+                   MOVE 'INVALID BUILDING CODE' TO WS-MSG
+                   DISPLAY SCRN-BLDG-REQ
+                   DISPLAY SCRN-ROOM-REQ
+                   ACCEPT  SCRN-BLDG-REQ
+                   ACCEPT  SCRN-ROOM-REQ
+                   PERFORM 050-VALIDATE-BLDG
+               END-PERFORM
                MOVE WS-KEY TO ISAM-IO-KEY
                READ ISAM-BLDG-IO
                    INVALID KEY
-                       ACCEPT  SCRN-BLDG-DATA
-                       MOVE WS-SEATS TO ISAM-IO-SEATS
+                       PERFORM 060-ACCEPT-VALID-DATA
+                       MOVE WS-SEATS     TO ISAM-IO-SEATS
+                       MOVE WS-ROOM-TYPE TO ISAM-IO-ROOM-TYPE
+                       MOVE WS-ADA       TO ISAM-IO-ADA
+                       MOVE WS-DEPT      TO ISAM-IO-DEPT
                        WRITE ISAM-REC-IO
                            INVALID KEY
                                MOVE   'INVALID ID' TO WS-MSG
                            NOT INVALID KEY
-                               STRING ISAM-IO-KEY ' ADDED' INTO WS-MSG
+                               STRING ISAM-IO-KEY ' ADDED'
+                                   INTO WS-MSG
+                               MOVE SPACES TO WS-OLD-SEATS
+                               MOVE 'ADD'  TO AUD-ACTION
+                               PERFORM 080-WRITE-AUDIT-REC
                        END-WRITE
                    NOT INVALID KEY
                        MOVE   'ID ALREADY EXISTS' TO WS-MSG
-                       
+               END-READ
+
                DISPLAY SCRN-ADD-ANOTHER
                ACCEPT  SCRN-ADD-ANOTHER
                PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
@@ -97,9 +140,75 @@
                    ACCEPT  SCRN-ADD-ANOTHER
                END-PERFORM
            END-PERFORM.
-           
-           
-           
+
+
+
            CLOSE ISAM-BLDG-IO.
+           CLOSE AUDIT-FILE.
            EXIT PROGRAM.
            STOP RUN.
+      *-----------------------------------------------------------------
+       010-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUD-STAT = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+       050-VALIDATE-BLDG.
+           MOVE 'Y' TO WS-BLDG-VALID.
+           MOVE 'N' TO WS-SEEN-SPACE.
+           IF WS-BLDG = SPACES
+               MOVE 'N' TO WS-BLDG-VALID
+           ELSE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > 7
+                   IF WS-BLDG(WS-IDX:1) = SPACE
+                       MOVE 'Y' TO WS-SEEN-SPACE
+                   ELSE
+                       IF WS-SEEN-SPACE = 'Y'
+                           MOVE 'N' TO WS-BLDG-VALID
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *-----------------------------------------------------------------
+       060-ACCEPT-VALID-DATA.
+           ACCEPT  SCRN-BLDG-DATA.
+           PERFORM 065-VALIDATE-BLDG-DATA
+           PERFORM UNTIL WS-DATA-VALID = 'Y'
+               DISPLAY SCRN-BLDG-REQ
+               DISPLAY SCRN-BLDG-DATA
+               ACCEPT  SCRN-BLDG-DATA
+               PERFORM 065-VALIDATE-BLDG-DATA
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       065-VALIDATE-BLDG-DATA.
+           MOVE FUNCTION UPPER-CASE(WS-ROOM-TYPE) TO WS-ROOM-TYPE.
+           MOVE FUNCTION UPPER-CASE(WS-ADA)       TO WS-ADA.
+           MOVE 'Y' TO WS-DATA-VALID.
+           IF WS-SEATS NOT NUMERIC
+               MOVE 'SEATS MUST BE NUMERIC' TO WS-MSG
+               MOVE 'N' TO WS-DATA-VALID
+           ELSE
+               IF WS-ROOM-TYPE NOT = 'LECTURE' AND
+                  WS-ROOM-TYPE NOT = 'LAB    ' AND
+                  WS-ROOM-TYPE NOT = 'SEMINAR'
+                   MOVE 'ROOM TYPE MUST BE LECTURE/LAB/SEMINAR'
+                       TO WS-MSG
+                   MOVE 'N' TO WS-DATA-VALID
+               ELSE
+                   IF WS-ADA NOT = 'Y' AND WS-ADA NOT = 'N'
+                       MOVE 'ADA FLAG MUST BE Y OR N' TO WS-MSG
+                       MOVE 'N' TO WS-DATA-VALID
+                   END-IF
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       080-WRITE-AUDIT-REC.
+           MOVE ISAM-IO-BLDG      TO AUD-BLDG.
+           MOVE ISAM-IO-ROOM      TO AUD-ROOM.
+           MOVE WS-OLD-SEATS      TO AUD-OLD-SEATS.
+           MOVE ISAM-IO-SEATS     TO AUD-NEW-SEATS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP.
+           MOVE WS-OPERATOR       TO AUD-OPERATOR.
+           WRITE AUDIT-REC.
