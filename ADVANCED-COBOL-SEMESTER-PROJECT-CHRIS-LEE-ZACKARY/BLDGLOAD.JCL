@@ -0,0 +1,18 @@
+//BLDGLOAD JOB (ACCTNO),'FACILITIES FEED LOAD',CLASS=A,MSGCLASS=X
+//*---------------------------------------------------------------*
+//* NIGHTLY BATCH LOAD OF THE FACILITIES ROOM FEED INTO            *
+//* BUILDING-ISAM.DAT.  RUN AFTER THE FACILITIES EXTRACT LANDS     *
+//* AND BEFORE THE MORNING REGISTRATION CYCLE.                     *
+//*                                                                 *
+//* BLDG-LOAD ASSIGNS ITS FEED, ISAM, AND CONTROL-REPORT FILES TO   *
+//* FIXED RELATIVE PATHNAMES IN THE SOURCE (SAME AS EVERY OTHER     *
+//* PROGRAM IN THIS SYSTEM) RATHER THAN TO DDNAMES, SO THERE ARE NO *
+//* DD STATEMENTS HERE FOR THOSE FILES -- THIS STEP CANNOT          *
+//* REDIRECT THEM.  THE FACILITIES EXTRACT AND BUILDING-ISAM.DAT    *
+//* MUST ALREADY BE POSITIONED AT THOSE RELATIVE PATHS BEFORE THIS  *
+//* STEP RUNS, AND THE CONTROL REPORT LANDS IN BLDG-LOAD.OUT        *
+//* ALONGSIDE THE PROGRAM, NOT IN SYSOUT.                           *
+//*---------------------------------------------------------------*
+//STEP010  EXEC PGM=BLDG-LOAD
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
