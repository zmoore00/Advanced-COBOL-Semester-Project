@@ -0,0 +1,206 @@
+      ******************************************************************
+      *PROGRAM : BLDG-RECON.CBL                                        *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 8/08/2026                                             *
+      *ABSTRACT: Batch reconciliation job that compares              *
+      *          BUILDING-ISAM.DAT against the Facilities room         *
+      *          inventory extract (same feed format as BLDG-LOAD)     *
+      *          and reports keys present in only one file and seat    *
+      *          count mismatches on matching keys.                    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLDG-RECON AS "BLDG-RECON" IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-BLDG-IO ASSIGN TO "../BUILDING-ISAM.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS SEQUENTIAL
+                               RECORD KEY    IS ISAM-IO-KEY
+                               FILE STATUS   IS WS-STAT.
+           SELECT FEED-FILE   ASSIGN TO "../FACILITIES-FEED.DAT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-FEED-STAT.
+           SELECT SORT-WORK   ASSIGN TO "BLDG-RECON.SRT".
+           SELECT SORTED-FEED ASSIGN TO "BLDG-RECON.FEED"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-SRTD-STAT.
+           SELECT RECON-RPT   ASSIGN TO "BLDG-RECON.OUT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-RPT-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-BLDG-IO.
+           COPY BLDGREC.
+
+       FD  FEED-FILE.
+       01  FEED-REC.
+           03  FEED-BLDG           PIC X(7).
+           03  FEED-ROOM           PIC X(5).
+           03  FEED-SEATS          PIC X(4).
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           03  SRT-KEY.
+               05  SRT-BLDG        PIC X(7).
+               05  SRT-ROOM        PIC X(5).
+           03  SRT-SEATS           PIC X(4).
+
+       FD  SORTED-FEED.
+       01  SRTD-REC.
+           03  SRTD-KEY.
+               05  SRTD-BLDG       PIC X(7).
+               05  SRTD-ROOM       PIC X(5).
+           03  SRTD-SEATS          PIC X(4).
+
+       FD  RECON-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                   PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-FEED-STAT            PIC XX      VALUE SPACES.
+           03  WS-SRTD-STAT            PIC XX      VALUE SPACES.
+           03  WS-RPT-STAT             PIC XX      VALUE SPACES.
+           03  WS-ISAM-EOF             PIC X       VALUE 'N'.
+           03  WS-FEED-EOF             PIC X       VALUE 'N'.
+           03  WS-ISAM-SEATS-NUM       PIC 9(4)    VALUE ZERO.
+           03  WS-FEED-SEATS-NUM       PIC 9(4)    VALUE ZERO.
+
+       01  WS-COUNTS.
+           03  WS-ISAM-ONLY-COUNT      PIC 9(7)    VALUE ZERO.
+           03  WS-FEED-ONLY-COUNT      PIC 9(7)    VALUE ZERO.
+           03  WS-MISMATCH-COUNT       PIC 9(7)    VALUE ZERO.
+
+       01  WS-HDR1.
+           03  FILLER                  PIC X(32)   VALUE
+               'FACILITIES RECONCILIATION REPORT'.
+
+       01  WS-EXCEPTION-LINE.
+           03  EXC-TYPE                PIC X(14).
+           03  FILLER                  PIC X(2)    VALUE SPACES.
+           03  EXC-BLDG                PIC X(7).
+           03  FILLER                  PIC X(2)    VALUE SPACES.
+           03  EXC-ROOM                PIC X(5).
+           03  FILLER                  PIC X(2)    VALUE SPACES.
+           03  EXC-ISAM-SEATS          PIC X(4).
+           03  FILLER                  PIC X(2)    VALUE SPACES.
+           03  EXC-FEED-SEATS          PIC X(4).
+
+       01  WS-COUNT-LINE.
+           03  FILLER                  PIC X(16)   VALUE SPACES.
+           03  CTL-LABEL               PIC X(14).
+           03  CTL-COUNT               PIC ZZZ,ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+           SORT SORT-WORK ON ASCENDING KEY SRT-KEY
+               USING FEED-FILE
+               GIVING SORTED-FEED.
+
+           OPEN INPUT ISAM-BLDG-IO.
+           OPEN INPUT SORTED-FEED.
+           OPEN OUTPUT RECON-RPT.
+           WRITE RPT-LINE FROM WS-HDR1.
+
+           PERFORM 100-READ-ISAM.
+           PERFORM 110-READ-FEED.
+           PERFORM UNTIL WS-ISAM-EOF = 'Y' AND WS-FEED-EOF = 'Y'
+               PERFORM 200-COMPARE-RECS
+           END-PERFORM.
+
+           PERFORM 400-WRITE-CONTROL-TOTALS.
+           CLOSE ISAM-BLDG-IO.
+           CLOSE SORTED-FEED.
+           CLOSE RECON-RPT.
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       100-READ-ISAM.
+           READ ISAM-BLDG-IO NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-ISAM-EOF
+           END-READ.
+      *-----------------------------------------------------------------
+       110-READ-FEED.
+           READ SORTED-FEED
+               AT END
+                   MOVE 'Y' TO WS-FEED-EOF
+           END-READ.
+      *-----------------------------------------------------------------
+       200-COMPARE-RECS.
+           IF WS-ISAM-EOF = 'Y'
+               PERFORM 310-WRITE-FEED-ONLY
+               PERFORM 110-READ-FEED
+           ELSE
+               IF WS-FEED-EOF = 'Y'
+                   PERFORM 300-WRITE-ISAM-ONLY
+                   PERFORM 100-READ-ISAM
+               ELSE
+                   IF ISAM-IO-KEY = SRTD-KEY
+                       PERFORM 320-COMPARE-SEATS
+                       PERFORM 100-READ-ISAM
+                       PERFORM 110-READ-FEED
+                   ELSE
+                       IF ISAM-IO-KEY < SRTD-KEY
+                           PERFORM 300-WRITE-ISAM-ONLY
+                           PERFORM 100-READ-ISAM
+                       ELSE
+                           PERFORM 310-WRITE-FEED-ONLY
+                           PERFORM 110-READ-FEED
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       300-WRITE-ISAM-ONLY.
+           MOVE 'ISAM ONLY'    TO EXC-TYPE.
+           MOVE ISAM-IO-BLDG   TO EXC-BLDG.
+           MOVE ISAM-IO-ROOM   TO EXC-ROOM.
+           MOVE ISAM-IO-SEATS  TO EXC-ISAM-SEATS.
+           MOVE SPACES         TO EXC-FEED-SEATS.
+           WRITE RPT-LINE FROM WS-EXCEPTION-LINE.
+           ADD 1 TO WS-ISAM-ONLY-COUNT.
+      *-----------------------------------------------------------------
+       310-WRITE-FEED-ONLY.
+           MOVE 'FEED ONLY'    TO EXC-TYPE.
+           MOVE SRTD-BLDG      TO EXC-BLDG.
+           MOVE SRTD-ROOM      TO EXC-ROOM.
+           MOVE SPACES         TO EXC-ISAM-SEATS.
+           MOVE SRTD-SEATS     TO EXC-FEED-SEATS.
+           WRITE RPT-LINE FROM WS-EXCEPTION-LINE.
+           ADD 1 TO WS-FEED-ONLY-COUNT.
+      *-----------------------------------------------------------------
+       320-COMPARE-SEATS.
+           MOVE ZERO TO WS-ISAM-SEATS-NUM.
+           MOVE ZERO TO WS-FEED-SEATS-NUM.
+           IF ISAM-IO-SEATS IS NUMERIC
+               MOVE ISAM-IO-SEATS TO WS-ISAM-SEATS-NUM
+           END-IF.
+           IF SRTD-SEATS IS NUMERIC
+               MOVE SRTD-SEATS TO WS-FEED-SEATS-NUM
+           END-IF.
+           IF WS-ISAM-SEATS-NUM NOT = WS-FEED-SEATS-NUM
+               MOVE 'SEATS MISMATCH' TO EXC-TYPE
+               MOVE ISAM-IO-BLDG     TO EXC-BLDG
+               MOVE ISAM-IO-ROOM     TO EXC-ROOM
+               MOVE ISAM-IO-SEATS    TO EXC-ISAM-SEATS
+               MOVE SRTD-SEATS       TO EXC-FEED-SEATS
+               WRITE RPT-LINE FROM WS-EXCEPTION-LINE
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+      *-----------------------------------------------------------------
+       400-WRITE-CONTROL-TOTALS.
+           MOVE 'ISAM ONLY:'    TO CTL-LABEL.
+           MOVE WS-ISAM-ONLY-COUNT TO CTL-COUNT.
+           WRITE RPT-LINE FROM WS-COUNT-LINE.
+           MOVE 'FEED ONLY:'    TO CTL-LABEL.
+           MOVE WS-FEED-ONLY-COUNT TO CTL-COUNT.
+           WRITE RPT-LINE FROM WS-COUNT-LINE.
+           MOVE 'MISMATCHES:'   TO CTL-LABEL.
+           MOVE WS-MISMATCH-COUNT TO CTL-COUNT.
+           WRITE RPT-LINE FROM WS-COUNT-LINE.
