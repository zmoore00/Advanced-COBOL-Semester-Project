@@ -0,0 +1,208 @@
+      ******************************************************************
+      *PROGRAM : BLDG-DEL.CBL                                          *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 8/08/2026                                             *
+      *ABSTRACT: This program deletes a room record from               *
+      *          BUILDING-ISAM.DAT FILE.  A room still referenced by   *
+      *          course scheduling data is protected from deletion.    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLDG-DEL AS "BLDG-DEL" IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-BLDG-IO ASSIGN TO "../BUILDING-ISAM.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ISAM-IO-KEY
+                               FILE STATUS   IS WS-STAT.
+           SELECT CRS-SCHED-IO ASSIGN TO "../COURSE-SCHED.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS CRS-SCHED-KEY
+                               FILE STATUS   IS WS-SCHED-STAT.
+           SELECT AUDIT-FILE  ASSIGN TO "../BLDG-AUDIT.DAT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-AUD-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-BLDG-IO.
+           COPY BLDGREC.
+
+       FD  CRS-SCHED-IO.
+       01  CRS-SCHED-REC.
+           03  CRS-SCHED-KEY.
+               05  CRS-SCHED-BLDG  PIC X(7).
+               05  CRS-SCHED-ROOM  PIC X(5).
+           03  CRS-SCHED-COURSE    PIC X(10).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           03  AUD-KEY.
+               05  AUD-BLDG        PIC X(7).
+               05  AUD-ROOM        PIC X(5).
+           03  AUD-OLD-SEATS       PIC X(4).
+           03  AUD-NEW-SEATS       PIC X(4).
+           03  AUD-ACTION          PIC X(6).
+           03  AUD-TIMESTAMP       PIC X(14).
+           03  AUD-OPERATOR        PIC X(8).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-RESP                 PIC X       VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-SCHED-STAT           PIC XX      VALUE SPACES.
+           03  WS-AUD-STAT             PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+           03  WS-CONFIRM              PIC X       VALUE SPACES.
+           03  WS-IN-USE               PIC X       VALUE 'N'.
+           03  WS-SCHED-OPEN           PIC X       VALUE 'N'.
+           03  WS-OPERATOR             PIC X(8)    VALUE SPACES.
+           03  WS-OLD-SEATS            PIC X(4)    VALUE SPACES.
+
+           COPY BLDGWS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+           03  LINE 1 COL  1 VALUE 'BLDG-DEL'.
+           03  LINE 1 COL 37 VALUE "U of H".
+           03  LINE 1 COL 71 VALUE "2/13/2015".
+           03  LINE 2 COL 37 VALUE "BUILDING".
+       01  SCRN-OPERATOR-REQ.
+           03  LINE 03 COL 35                       VALUE 'OPERATOR:'.
+           03  LINE 03 COL 45 PIC X(8)  TO WS-OPERATOR AUTO.
+       01  SCRN-BLDG-REQ.
+           03  LINE 04 COL 35                       VALUE ' BUILDING:'.
+           03  LINE 04 COL 45 PIC X(7)  TO WS-BLDG  AUTO.
+           03  LINE 09 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-ROOM-REQ.
+           03  LINE 05 COL 35                       VALUE '     ROOM:'.
+           03  LINE 05 COL 45 PIC X(5)  TO WS-ROOM  AUTO.
+
+       01  SCRN-BLDG-DATA.
+           03  LINE 06 COL 35                       VALUE '    SEATS:'.
+           03  LINE 06 COL 45 PIC X(4)  FROM WS-SEATS.
+
+       01  SCRN-CONFIRM.
+           03  LINE 11 COL 33                VALUE 'CONFIRM DELETE?:'.
+           03  LINE 12 COL 33                     VALUE '(Y/N)'.
+           03  LINE 11 COL 45 PIC X  TO WS-CONFIRM AUTO.
+
+       01  SCRN-ADD-ANOTHER.
+           03  LINE 14 COL 33                VALUE 'DELETE ANOTHER?:'.
+           03  LINE 15 COL 33                     VALUE '(Y/N)'.
+           03  LINE 14 COL 45 PIC X  TO WS-CONT   AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+           OPEN I-O   ISAM-BLDG-IO.
+           OPEN INPUT CRS-SCHED-IO.
+           IF WS-SCHED-STAT = '00'
+               MOVE 'Y' TO WS-SCHED-OPEN
+           END-IF.
+           PERFORM 010-OPEN-AUDIT-FILE.
+           DISPLAY BLANK-SCREEN
+           DISPLAY SCRN-OPERATOR-REQ
+           ACCEPT  SCRN-OPERATOR-REQ
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-MSG
+               DISPLAY SCRN-BLDG-REQ
+               DISPLAY SCRN-ROOM-REQ
+               ACCEPT  SCRN-BLDG-REQ
+               ACCEPT  SCRN-ROOM-REQ
+               MOVE WS-KEY TO ISAM-IO-KEY
+               READ ISAM-BLDG-IO
+                   INVALID KEY
+                       MOVE   'ID NOT FOUND' TO WS-MSG
+                       DISPLAY SCRN-BLDG-REQ
+                   NOT INVALID KEY
+                       MOVE ISAM-IO-SEATS TO WS-SEATS
+                       MOVE ISAM-IO-SEATS TO WS-OLD-SEATS
+                       DISPLAY SCRN-BLDG-DATA
+                       PERFORM 100-CHECK-IN-USE
+                       IF WS-IN-USE = 'Y'
+                           MOVE 'ROOM IN USE - CANNOT DELETE'
+                               TO WS-MSG
+                           DISPLAY SCRN-BLDG-REQ
+                       ELSE
+                           DISPLAY SCRN-CONFIRM
+                           ACCEPT  SCRN-CONFIRM
+                           PERFORM UNTIL WS-CONFIRM = 'y' OR 'Y'
+                                   OR 'n' OR 'N'
+                               MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
+                               DISPLAY SCRN-BLDG-REQ
+                               DISPLAY SCRN-CONFIRM
+                               ACCEPT  SCRN-CONFIRM
+                           END-PERFORM
+                           IF WS-CONFIRM = 'y' OR 'Y'
+                               DELETE ISAM-BLDG-IO RECORD
+                                   INVALID KEY
+                                       MOVE 'DELETE FAILED' TO WS-MSG
+                                   NOT INVALID KEY
+                                       STRING ISAM-IO-KEY ' DELETED'
+                                           INTO WS-MSG
+                                       MOVE SPACES TO ISAM-IO-SEATS
+                                       MOVE SPACES TO ISAM-IO-ROOM-TYPE
+                                       MOVE SPACES TO ISAM-IO-ADA
+                                       MOVE SPACES TO ISAM-IO-DEPT
+                                       MOVE 'DELETE' TO AUD-ACTION
+                                       PERFORM 080-WRITE-AUDIT-REC
+                               END-DELETE
+                           ELSE
+                               MOVE 'DELETE CANCELLED' TO WS-MSG
+                           END-IF
+                           DISPLAY SCRN-BLDG-REQ
+                       END-IF
+               END-READ
+
+               DISPLAY SCRN-ADD-ANOTHER
+               ACCEPT  SCRN-ADD-ANOTHER
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
+                   DISPLAY SCRN-BLDG-REQ
+                   DISPLAY SCRN-ADD-ANOTHER
+                   ACCEPT  SCRN-ADD-ANOTHER
+               END-PERFORM
+           END-PERFORM.
+
+           CLOSE ISAM-BLDG-IO.
+           IF WS-SCHED-OPEN = 'Y'
+               CLOSE CRS-SCHED-IO
+           END-IF.
+           CLOSE AUDIT-FILE.
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       010-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUD-STAT = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+       080-WRITE-AUDIT-REC.
+           MOVE WS-BLDG           TO AUD-BLDG.
+           MOVE WS-ROOM           TO AUD-ROOM.
+           MOVE WS-OLD-SEATS      TO AUD-OLD-SEATS.
+           MOVE ISAM-IO-SEATS     TO AUD-NEW-SEATS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP.
+           MOVE WS-OPERATOR       TO AUD-OPERATOR.
+           WRITE AUDIT-REC.
+      *-----------------------------------------------------------------
+       100-CHECK-IN-USE.
+           MOVE 'N' TO WS-IN-USE.
+           IF WS-SCHED-OPEN = 'Y'
+               MOVE WS-BLDG TO CRS-SCHED-BLDG
+               MOVE WS-ROOM TO CRS-SCHED-ROOM
+               READ CRS-SCHED-IO
+                   INVALID KEY
+                       MOVE 'N' TO WS-IN-USE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-IN-USE
+               END-READ
+           END-IF.
